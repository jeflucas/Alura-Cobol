@@ -4,8 +4,18 @@
       * AUTHOR: JEFF LUCAS
       * DATE: JUN 2021
       * OBJETIVO: OPERADORES ARITIMETICOS
+      *
+      * HISTORICO DE ALTERACOES
+      * JUN/2021  JL  VERSAO INICIAL.
+      * JUN/2021  JL  MEDIA PASSA A SER CALCULADA COM ROUNDED EM CAMPO
+      *               COM DUAS CASAS DECIMAIS (WRK-MEDIA), NO PADRAO
+      *               DECIMAL-POINT IS COMMA JA USADO PELO PROGCOB09,
+      *               EM VEZ DE TRUNCAR PARA UM INTEIRO.
       ***************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77 WRK-NUM1    PIC 9(02) VALUE ZEROS.
@@ -13,6 +23,7 @@
        77 WRK-NUM3    PIC 9(02) VALUE ZEROS.
        77 WRK-RESULT  PIC 9(03) VALUE ZEROS.
        77 WRK-RESTO   PIC 9(02) VALUE ZEROS.
+       77 WRK-MEDIA   PIC 9(03)V99 VALUE ZEROS.
        PROCEDURE DIVISION.
            ACCEPT WRK-NUM1 FROM CONSOLE.
            ACCEPT WRK-NUM2 FROM CONSOLE.
@@ -37,7 +48,8 @@
            ACCEPT WRK-NUM1 FROM CONSOLE.
            ACCEPT WRK-NUM2 FROM CONSOLE.
            ACCEPT WRK-NUM3 FROM CONSOLE.
-           COMPUTE WRK-RESULT = (WRK-NUM1 + WRK-NUM2 + WRK-NUM3) / 3.
-           DISPLAY 'MEDIA: ' WRK-RESULT.
+           COMPUTE WRK-MEDIA ROUNDED =
+               (WRK-NUM1 + WRK-NUM2 + WRK-NUM3) / 3.
+           DISPLAY 'MEDIA: ' WRK-MEDIA.
 
            STOP RUN.
