@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPYBOOK: ORDERS
+      * AUTHOR:   JEFF LUCAS
+      * DATE:     JUN 2021
+      * OBJETIVO: LAYOUT DO ARQUIVO DE PEDIDOS DO DIA (ORDERS.DAT),
+      *           GERADO PELA EXTRACAO QUE ANTECEDE O PROGCOB09 NO
+      *           JOB NOTURNO, PROCESSADO EM LOTE (RUN-MODE 'B').
+      *           UM REGISTRO POR ITEM DE PEDIDO, EM ORDEM ASCENDENTE
+      *           DE OR-ORDER-KEY.
+      ******************************************************************
+       01 OR-REGISTRO.
+          02 OR-ORDER-KEY        PIC 9(08).
+          02 OR-CUSTOMER-ID      PIC 9(06).
+          02 OR-PRODUTO          PIC X(20).
+          02 OR-VALOR            PIC 9(04)V99.
+          02 OR-UF               PIC X(02).
