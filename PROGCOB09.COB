@@ -4,40 +4,517 @@
       * AUTHOR:   JEFF LUCAS               *
       * DATE:     JUN 2021                 *
       * OBJETIVO: UTILIZAR O EVALUATE      *
+      *
+      * HISTORICO DE ALTERACOES
+      * JUN/2021  JL  VERSAO INICIAL (PERCENTUAL FIXO NO EVALUATE).
+      * JUN/2021  JL  PERCENTUAL DE FRETE PASSA A SER LIDO DO MASTER
+      *               FRETE.DAT (TABELA FT-REGISTRO), MANTIDO PELO
+      *               PROGCOB10, EM VEZ DE FIXO NO PROGRAMA. ISSO
+      *               TAMBEM PASSOU A COBRIR AS 27 UF, DESDE QUE
+      *               CARREGADAS NO MASTER.
+      * JUN/2021  JL  CADA CALCULO DE FRETE PASSA A GERAR UM REGISTRO
+      *               NO LOG DE AUDITORIA FRETELOG.DAT, PARA O
+      *               FINANCEIRO CONCILIAR NO FECHAMENTO DO MES.
+      * JUN/2021  JL  A DATA GRAVADA NO LOG PASSA A VIR DO CABECALHO
+      *               DE CONTROLE CTLFILE.DAT (GRAVADO POR PROGCOB03),
+      *               PARA QUE TODO O LOTE USE A MESMA DATA DE
+      *               PROCESSAMENTO. SE NAO HOUVER CONTROLE DISPONIVEL,
+      *               CAI PARA A DATA DO SISTEMA.
+      * JUN/2021  JL  VALOR E UF PASSAM A SER VALIDADOS NA ENTRADA:
+      *               UF TEM QUE EXISTIR NO MASTER FRETE.DAT E VALOR
+      *               TEM QUE SER MAIOR QUE ZERO. EM CASO DE ENTRADA
+      *               INVALIDA O OPERADOR E REDIRECIONADO A DIGITAR
+      *               NOVAMENTE, EM VEZ DE SEGUIR COM FRETE R$0,00.
+      * JUN/2021  JL  PASSA A SUPORTAR RUN-MODE 'B' (LOTE), LIDO DO
+      *               PARAMETRO DE LINHA DE COMANDO: LE ORDERS.DAT E
+      *               CALCULA O FRETE DE CADA PEDIDO SEM INTERVENCAO
+      *               DO OPERADOR, COM CHECKPOINT PERIODICO EM
+      *               CKPT.DAT (CHAVE DO ULTIMO PEDIDO PROCESSADO) DE
+      *               MODO QUE UM RESTART RETOME DE ONDE PAROU EM VEZ
+      *               DE REPROCESSAR O ARQUIVO DESDE O INICIO. O MODO
+      *               INTERATIVO (RUN-MODE 'I', PADRAO) CONTINUA COMO
+      *               ANTES, COM VALIDACAO E NOVA TENTATIVA.
+      * JUN/2021  JL  NO MODO INTERATIVO, O OPERADOR PODE INFORMAR O
+      *               ID DO CLIENTE: SE CADASTRADO EM CUSTMAST.DAT
+      *               (CARGA PELO PROGCOB13), A UF E O VALOR PADRAO
+      *               DO CLIENTE SAO TRAZIDOS COMO SUGESTAO, E O
+      *               OPERADOR PODE ACEITA-LOS (ENTER) OU DIGITAR
+      *               OUTRO VALOR/UF PARA O PEDIDO ATUAL.
+      * JUN/2021  JL  O MODO INTERATIVO PASSA A ACEITAR VARIOS ITENS
+      *               NO MESMO PEDIDO: O OPERADOR INFORMA O ID DO
+      *               CLIENTE UMA UNICA VEZ E, EM SEGUIDA, A
+      *               QUANTIDADE DE ITENS; CADA ITEM E VALIDADO E
+      *               CALCULADO COMO ANTES, E AO FINAL E IMPRESSO UM
+      *               RESUMO COM O FRETE DE CADA ITEM E O TOTAL GERAL
+      *               DO PEDIDO.
+      * JUN/2021  JL  PEDIDOS REJEITADOS POR UF NAO CADASTRADA PASSAM
+      *               A SER GRAVADOS NO SUSPENSE FRETEREJ.DAT, TANTO
+      *               NO MODO INTERATIVO QUANTO NO MODO LOTE, EM VEZ
+      *               DE SIMPLESMENTE SEREM DESCARTADOS APOS O AVISO.
+      * JUN/2021  JL  CADA CALCULO DE FRETE PASSA A GERAR TAMBEM UM
+      *               REGISTRO NO EXTRATO FRETEEXT.DAT, NO LAYOUT QUE
+      *               O CONTAS A PAGAR CONSOME, ALEM DO LOG DE
+      *               AUDITORIA FRETELOG.DAT.
+      * JUN/2021  JL  O CHECKPOINT DE LOTE PASSA A TER A DATA GRAVADA
+      *               (CK-DATA-HORA) COMPARADA COM A DATA DE EXECUCAO
+      *               ATUAL: SE O CHECKPOINT FOR DE UM DIA ANTERIOR, A
+      *               CHAVE DO ULTIMO PEDIDO PROCESSADO E REINICIADA
+      *               EM VEZ DE SER REAPROVEITADA, PARA QUE UM LOTE
+      *               NOVO NAO PULE PEDIDOS DO DIA SO PORQUE A CHAVE
+      *               DELES E MENOR QUE A DO LOTE ANTERIOR.
+      * JUN/2021  JL  A REJEICAO POR UF NAO CADASTRADA NO MODO
+      *               INTERATIVO (OBTER-E-VALIDAR-PEDIDO) DEIXA DE
+      *               GRAVAR NO SUSPENSE FRETEREJ.DAT: O OPERADOR
+      *               REDIGITA NA HORA, ENTAO NAO HA PEDIDO PERDIDO A
+      *               ACOMPANHAR. O SUSPENSE CONTINUA SENDO GRAVADO NO
+      *               MODO LOTE, ONDE NAO HA OPERADOR PARA CORRIGIR.
+      * JUN/2021  JL  A ABERTURA DE FRETE.DAT E CUSTMAST.DAT PASSA A
+      *               VERIFICAR O FILE STATUS: SE O MASTER NAO EXISTIR
+      *               AINDA, O PROGRAMA TERMINA COM MENSAGEM CLARA EM
+      *               VEZ DE SEGUIR E FALHAR DE FORMA OBSCURA NA
+      *               PRIMEIRA LEITURA.
+      * JUN/2021  JL  CUSTMAST.DAT SO E ABERTO (E SO PRECISA EXISTIR)
+      *               NO MODO INTERATIVO, QUE E O UNICO QUE CONSULTA O
+      *               PADRAO DE CLIENTE; O MODO LOTE NUNCA O ACESSA,
+      *               ENTAO DEIXA DE EXIGIR O ARQUIVO NUM AMBIENTE
+      *               ONDE SO O PROGCOB10 (FRETE.DAT) FOI EXECUTADO.
+      * JUN/2021  JL  WRK-DADOS-OK PASSA A SER REINICIADO A CADA ITEM
+      *               DO PEDIDO, EM PROCESSAR-ITEM-PEDIDO: DO JEITO QUE
+      *               ESTAVA, O SWITCH FICAVA LIGADO A PARTIR DO
+      *               PRIMEIRO ITEM VALIDO E O LACO DE VALIDACAO (TESTE
+      *               NO INICIO) DOS ITENS SEGUINTES NUNCA EXECUTAVA.
+      * JUN/2021  JL  QUANDO O CLIENTE INFORMADO E 0 (NAO CADASTRADO),
+      *               O PADRAO DE UF/VALOR E EXPLICITAMENTE ZERADO, EM
+      *               VEZ DE FICAR COM O QUE SOBROU DA LEITURA DO
+      *               CLIENTE ANTERIOR.
+      * JUN/2021  JL  O VALOR TOTAL (PRODUTO+FRETE) PASSA A SER
+      *               CALCULADO EM UM ACUMULADOR PROPRIO, MAIS LARGO
+      *               (WRK-VALOR-TOTAL-ITEM), EM VEZ DE SER GRAVADO DE
+      *               VOLTA EM WRK-VALOR, QUE TRUNCAVA PEDIDOS ACIMA DE
+      *               R$9.999,99. EX-VALOR-TOTAL (FRETEEXT.CPY) PASSA A
+      *               TER A MESMA LARGURA DE LG-VALOR-TOTAL
+      *               (FRETELOG.CPY), PARA OS DOIS REGISTROS NUNCA
+      *               DIVERGIREM NO MESMO TOTAL.
       **************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETEMST ASSIGN TO "FRETE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FT-UF
+               FILE STATUS IS WRK-FS-FRETEMST.
+           SELECT FRETELOG ASSIGN TO "FRETELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CTLFILE ASSIGN TO "CTLFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CTLFILE.
+           SELECT ORDERS ASSIGN TO "ORDERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKPT ASSIGN TO "CKPT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-JOB-NAME
+               FILE STATUS IS WRK-FS-CKPT.
+           SELECT CUSTMAST ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WRK-FS-CUSTMAST.
+           SELECT FRETEREJ ASSIGN TO "FRETEREJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FRETEEXT ASSIGN TO "FRETEEXT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  FRETEMST.
+           COPY FRETETAB.
+
+       FD  FRETELOG
+           RECORD CONTAINS 49 CHARACTERS.
+           COPY FRETELOG.
+
+       FD  CTLFILE
+           RECORD CONTAINS 22 CHARACTERS.
+           COPY CTLHDR.
+
+       FD  ORDERS
+           RECORD CONTAINS 42 CHARACTERS.
+           COPY ORDERS.
+
+       FD  CKPT.
+           COPY CKPT.
+
+       FD  CUSTMAST.
+           COPY CUSTMAST.
+
+       FD  FRETEREJ
+           RECORD CONTAINS 64 CHARACTERS.
+           COPY FRETEREJ.
+
+       FD  FRETEEXT
+           RECORD CONTAINS 57 CHARACTERS.
+           COPY FRETEEXT.
+
        WORKING-STORAGE SECTION.
        77 WRK-PRODUTO PIC X(20)    VALUE SPACES.
        77 WRK-VALOR   PIC 9(04)V99 VALUE ZEROS.
        77 WRK-FRETE   PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-VALOR-TOTAL-ITEM PIC 9(05)V99 VALUE ZEROS.
        77 WRK-UF      PIC X(02)    VALUE SPACES.
+       77 WRK-FS-FRETEMST PIC X(02) VALUE ZEROS.
+       77 WRK-FS-CTLFILE  PIC X(02) VALUE ZEROS.
+       77 WRK-FS-CKPT     PIC X(02) VALUE ZEROS.
+       77 WRK-FS-CUSTMAST PIC X(02) VALUE ZEROS.
+       77 WRK-CUSTOMER-ID PIC 9(06) VALUE ZEROS.
+       77 WRK-EOF-CTLFILE PIC X(01) VALUE 'N'.
+           88 FIM-DE-CTLFILE         VALUE 'S'.
+       77 WRK-EOF-ORDERS  PIC X(01) VALUE 'N'.
+           88 FIM-DE-ORDERS          VALUE 'S'.
+       77 WRK-DADOS-OK     PIC X(01) VALUE 'N'.
+           88 DADOS-VALIDOS          VALUE 'S'.
+       77 WRK-RUN-MODE      PIC X(01) VALUE 'I'.
+           88 RUN-MODE-LOTE           VALUE 'B' 'b'.
+       77 WRK-JOB-NAME       PIC X(08) VALUE 'PROGCOB9'.
+       77 WRK-CKPT-INTERVALO PIC 9(02) VALUE 5.
+       77 WRK-QT-PROCESSADOS PIC 9(05) VALUE ZEROS.
+       77 WRK-CKPT-QUOCIENTE PIC 9(05) VALUE ZEROS.
+       77 WRK-CKPT-RESTO     PIC 9(02) VALUE ZEROS.
+       77 WRK-QT-ITENS       PIC 9(02) VALUE ZEROS.
+       77 WRK-IDX-ITEM       PIC 9(02) VALUE ZEROS.
+       77 WRK-TOTAL-PEDIDO   PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-ORDER-KEY-REJ  PIC 9(08) VALUE ZEROS.
+       77 WRK-ORDER-KEY-ATU  PIC 9(08) VALUE ZEROS.
+       01 WRK-DATA-EXECUCAO.
+          02 WRK-ANO-EXEC PIC 9(04).
+          02 WRK-MES-EXEC PIC 9(02).
+          02 WRK-DIA-EXEC PIC 9(02).
        PROCEDURE DIVISION.
+           ACCEPT WRK-RUN-MODE FROM COMMAND-LINE.
+           OPEN INPUT FRETEMST.
+           IF WRK-FS-FRETEMST IS NOT EQUAL TO '00'
+               DISPLAY 'ERRO FATAL - FRETE.DAT NAO DISPONIVEL (STATUS '
+                       WRK-FS-FRETEMST
+                       ') - EXECUTE O PROGCOB10 PARA CARREGAR O MASTER'
+               STOP RUN
+           END-IF.
+           IF NOT RUN-MODE-LOTE
+               OPEN INPUT CUSTMAST
+               IF WRK-FS-CUSTMAST IS NOT EQUAL TO '00'
+                   DISPLAY 'ERRO FATAL - CUSTMAST INDISPONIVEL (STATUS '
+                           WRK-FS-CUSTMAST
+                           ') - RODE O PROGCOB13 PARA CARREGAR O MASTER'
+                   STOP RUN
+               END-IF
+           END-IF.
+           OPEN EXTEND FRETELOG.
+           OPEN EXTEND FRETEREJ.
+           OPEN EXTEND FRETEEXT.
+           PERFORM OBTER-DATA-EXEC THRU OBTER-DATA-EXEC-EXIT.
+
+           IF RUN-MODE-LOTE
+               PERFORM PROCESSAR-LOTE-PEDIDOS THRU
+                       PROCESSAR-LOTE-PEDIDOS-EXIT
+           ELSE
+               PERFORM PROCESSAR-PEDIDO-INTERATIVO THRU
+                       PROCESSAR-PEDIDO-INTERATIVO-EXIT
+           END-IF.
+
+           CLOSE FRETEMST.
+           IF NOT RUN-MODE-LOTE
+               CLOSE CUSTMAST
+           END-IF.
+           CLOSE FRETELOG.
+           CLOSE FRETEREJ.
+           CLOSE FRETEEXT.
+           STOP RUN.
+
+      ******************************************************************
+      * EXIBE E GRAVA NO LOG DE AUDITORIA O RESULTADO DO CALCULO DE
+      * FRETE CORRENTE (WRK-PRODUTO/WRK-VALOR/WRK-UF/WRK-FRETE). GRAVA
+      * MESMO QUANDO O FRETE ARREDONDA PARA R$0,00 (PEDIDO DE VALOR
+      * BAIXO), PARA O PEDIDO NAO DESAPARECER DO LOG/EXTRATO. USADO
+      * TANTO NO MODO INTERATIVO QUANTO, POR PEDIDO, NO MODO LOTE.
+      ******************************************************************
+       REGISTRAR-CALCULO.
+           DISPLAY 'VALOR DO PRODUTO: R$' WRK-VALOR.
+           DISPLAY 'VALOR DO FRETE: R$'    WRK-FRETE.
+           MOVE WRK-PRODUTO        TO LG-PRODUTO.
+           MOVE WRK-VALOR          TO LG-VALOR-ORIGINAL.
+           MOVE WRK-UF             TO LG-UF.
+           MOVE WRK-FRETE          TO LG-FRETE.
+           MOVE WRK-ORDER-KEY-ATU  TO EX-ORDER-KEY.
+           MOVE WRK-PRODUTO        TO EX-PRODUTO.
+           MOVE WRK-UF             TO EX-UF.
+           MOVE WRK-VALOR          TO EX-VALOR-ORIGINAL.
+           MOVE WRK-FRETE          TO EX-FRETE.
+           COMPUTE WRK-VALOR-TOTAL-ITEM = WRK-VALOR + WRK-FRETE.
+           DISPLAY 'VALOR TOTAL: R$' WRK-VALOR-TOTAL-ITEM.
+           MOVE WRK-VALOR-TOTAL-ITEM TO LG-VALOR-TOTAL.
+           MOVE WRK-DATA-EXECUCAO  TO LG-DATA-EXECUCAO.
+           WRITE LG-REGISTRO.
+           MOVE WRK-VALOR-TOTAL-ITEM TO EX-VALOR-TOTAL.
+           MOVE WRK-DATA-EXECUCAO  TO EX-DATA-EXECUCAO.
+           WRITE EX-REGISTRO.
+       REGISTRAR-CALCULO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * GRAVA NO SUSPENSE FRETEREJ.DAT UM PEDIDO REJEITADO POR UF NAO
+      * CADASTRADA NO MASTER FRETE.DAT (WRK-ORDER-KEY-REJ VEM ZERADO
+      * NO MODO INTERATIVO, POIS NAO HA CHAVE DE PEDIDO NESSE CASO).
+      ******************************************************************
+       REGISTRAR-REJEITO.
+           MOVE WRK-ORDER-KEY-REJ  TO RJ-ORDER-KEY.
+           MOVE WRK-PRODUTO        TO RJ-PRODUTO.
+           MOVE WRK-VALOR          TO RJ-VALOR.
+           MOVE WRK-UF             TO RJ-UF.
+           MOVE 'ESTADO NAO ATENDIDO'
+                                   TO RJ-MOTIVO.
+           MOVE WRK-DATA-EXECUCAO  TO RJ-DATA-EXECUCAO.
+           WRITE RJ-REGISTRO.
+       REGISTRAR-REJEITO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * MODO LOTE (RUN-MODE 'B'): LE ORDERS.DAT DO PRIMEIRO PEDIDO
+      * POSTERIOR AO CHECKPOINT EM DIANTE, CALCULA O FRETE DE CADA
+      * ITEM PELA MESMA TABELA FRETE.DAT, E GRAVA CHECKPOINT A CADA
+      * WRK-CKPT-INTERVALO PEDIDOS PROCESSADOS.
+      ******************************************************************
+       PROCESSAR-LOTE-PEDIDOS.
+           PERFORM ABRIR-CHECKPOINT THRU ABRIR-CHECKPOINT-EXIT.
+           OPEN INPUT ORDERS.
+           READ ORDERS
+               AT END SET FIM-DE-ORDERS TO TRUE
+           END-READ.
+           PERFORM PROCESSAR-PEDIDO-DO-LOTE THRU
+                   PROCESSAR-PEDIDO-DO-LOTE-EXIT
+               UNTIL FIM-DE-ORDERS.
+           CLOSE ORDERS.
+           PERFORM GRAVAR-CHECKPOINT THRU GRAVAR-CHECKPOINT-EXIT.
+           CLOSE CKPT.
+           DISPLAY 'PROGCOB09 - LOTE PROCESSADO: '
+                   WRK-QT-PROCESSADOS ' PEDIDO(S).'.
+       PROCESSAR-LOTE-PEDIDOS-EXIT.
+           EXIT.
+
+       ABRIR-CHECKPOINT.
+           OPEN I-O CKPT.
+           IF WRK-FS-CKPT = '35'
+               CLOSE CKPT
+               OPEN OUTPUT CKPT
+               CLOSE CKPT
+               OPEN I-O CKPT
+           END-IF.
+           MOVE WRK-JOB-NAME TO CK-JOB-NAME.
+           READ CKPT
+               INVALID KEY
+                   MOVE ZEROS TO CK-ULTIMA-CHAVE
+               NOT INVALID KEY
+                   IF CK-DATA-HORA IS NOT EQUAL TO WRK-DATA-EXECUCAO
+                       DISPLAY 'CHECKPOINT DE OUTRO DIA (' CK-DATA-HORA
+                               ') - REINICIANDO CHAVE DE CHECKPOINT'
+                       MOVE ZEROS TO CK-ULTIMA-CHAVE
+                   END-IF
+           END-READ.
+       ABRIR-CHECKPOINT-EXIT.
+           EXIT.
+
+       PROCESSAR-PEDIDO-DO-LOTE.
+           IF OR-ORDER-KEY IS GREATER THAN CK-ULTIMA-CHAVE
+               MOVE OR-PRODUTO TO WRK-PRODUTO
+               MOVE OR-VALOR   TO WRK-VALOR
+               MOVE OR-UF      TO WRK-UF
+               MOVE ZEROS      TO WRK-FRETE
+               MOVE OR-UF      TO FT-UF
+               READ FRETEMST
+                   INVALID KEY
+                       DISPLAY 'ESTADO NAO ATENDIDO - PEDIDO '
+                               OR-ORDER-KEY
+                       MOVE OR-ORDER-KEY TO WRK-ORDER-KEY-REJ
+                       PERFORM REGISTRAR-REJEITO THRU
+                               REGISTRAR-REJEITO-EXIT
+                   NOT INVALID KEY
+                       COMPUTE WRK-FRETE ROUNDED =
+                               WRK-VALOR * FT-PERCENTUAL
+                       MOVE OR-ORDER-KEY TO WRK-ORDER-KEY-ATU
+                       PERFORM REGISTRAR-CALCULO THRU
+                               REGISTRAR-CALCULO-EXIT
+               END-READ
+               MOVE OR-ORDER-KEY TO CK-ULTIMA-CHAVE
+               ADD 1 TO WRK-QT-PROCESSADOS
+               DIVIDE WRK-QT-PROCESSADOS BY WRK-CKPT-INTERVALO
+                   GIVING WRK-CKPT-QUOCIENTE
+                   REMAINDER WRK-CKPT-RESTO
+               IF WRK-CKPT-RESTO = ZERO
+                   PERFORM GRAVAR-CHECKPOINT THRU
+                           GRAVAR-CHECKPOINT-EXIT
+               END-IF
+           END-IF.
+           READ ORDERS
+               AT END SET FIM-DE-ORDERS TO TRUE
+           END-READ.
+       PROCESSAR-PEDIDO-DO-LOTE-EXIT.
+           EXIT.
+
+       GRAVAR-CHECKPOINT.
+           MOVE WRK-DATA-EXECUCAO TO CK-DATA-HORA.
+           REWRITE CK-REGISTRO
+               INVALID KEY
+                   WRITE CK-REGISTRO
+           END-REWRITE.
+       GRAVAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * PEDIDO COMPLETO DO MODO INTERATIVO: PEDE O ID DO CLIENTE UMA
+      * UNICA VEZ (PARA TRAZER O PADRAO DE UF/VALOR DE CUSTMAST.DAT),
+      * DEPOIS A QUANTIDADE DE ITENS DO PEDIDO, CALCULA O FRETE DE
+      * CADA ITEM E, AO FINAL, IMPRIME O RESUMO COM O TOTAL GERAL DO
+      * PEDIDO.
+      ******************************************************************
+       PROCESSAR-PEDIDO-INTERATIVO.
+           MOVE ZEROS TO WRK-TOTAL-PEDIDO WRK-IDX-ITEM.
+
+           DISPLAY 'INFORME ID DO CLIENTE (0 SE NAO CADASTRADO): '
+           ACCEPT WRK-CUSTOMER-ID FROM CONSOLE.
+           IF WRK-CUSTOMER-ID IS NOT EQUAL ZERO
+               PERFORM OBTER-PADRAO-CLIENTE THRU
+                       OBTER-PADRAO-CLIENTE-EXIT
+           ELSE
+               MOVE SPACES TO CM-UF-PADRAO
+               MOVE ZEROS  TO CM-VALOR-PADRAO
+           END-IF.
+
+           DISPLAY 'QUANTOS ITENS TEM ESTE PEDIDO: '
+           ACCEPT WRK-QT-ITENS FROM CONSOLE.
+           IF WRK-QT-ITENS IS EQUAL ZERO
+               MOVE 1 TO WRK-QT-ITENS
+           END-IF.
+
+           PERFORM PROCESSAR-ITEM-PEDIDO THRU
+                   PROCESSAR-ITEM-PEDIDO-EXIT
+               WRK-QT-ITENS TIMES.
+
+           DISPLAY '=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-'.
+           DISPLAY 'RESUMO DO PEDIDO - ' WRK-QT-ITENS ' ITEM(NS)'.
+           DISPLAY 'TOTAL GERAL DO PEDIDO: R$' WRK-TOTAL-PEDIDO.
+       PROCESSAR-PEDIDO-INTERATIVO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * VALIDA E CALCULA O FRETE DE UM ITEM DO PEDIDO, GRAVA O LOG DE
+      * AUDITORIA DESSE ITEM, E ACUMULA O TOTAL (PRODUTO+FRETE) NO
+      * TOTAL GERAL DO PEDIDO.
+      ******************************************************************
+       PROCESSAR-ITEM-PEDIDO.
+           ADD 1 TO WRK-IDX-ITEM.
+           DISPLAY '--- ITEM ' WRK-IDX-ITEM ' ---'.
+           MOVE 'N' TO WRK-DADOS-OK.
+           PERFORM OBTER-E-VALIDAR-PEDIDO THRU
+                   OBTER-E-VALIDAR-PEDIDO-EXIT
+               UNTIL DADOS-VALIDOS.
+           MOVE ZEROS TO WRK-ORDER-KEY-ATU.
+           PERFORM REGISTRAR-CALCULO THRU REGISTRAR-CALCULO-EXIT.
+           ADD WRK-VALOR-TOTAL-ITEM TO WRK-TOTAL-PEDIDO.
+       PROCESSAR-ITEM-PEDIDO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * PEDE PRODUTO/VALOR/UF AO OPERADOR E VALIDA: A UF TEM QUE
+      * EXISTIR NO MASTER FRETE.DAT E O VALOR TEM QUE SER MAIOR QUE
+      * ZERO. SE ALGO FOR INVALIDO, AVISA E VOLTA A PEDIR, EM VEZ DE
+      * SEGUIR COM FRETE ZERADO.
+      ******************************************************************
+       OBTER-E-VALIDAR-PEDIDO.
+           SET DADOS-VALIDOS TO TRUE.
+           MOVE ZEROS  TO WRK-VALOR.
+           MOVE SPACES TO WRK-UF.
+
            DISPLAY 'INFORME PRODUTO: '
            ACCEPT WRK-PRODUTO FROM CONSOLE.
-           DISPLAY 'INFORME VALOR: '
+           DISPLAY 'INFORME VALOR (ENTER PARA USAR O PADRAO): '
            ACCEPT WRK-VALOR FROM CONSOLE.
-           DISPLAY 'INFORME UF: '
+           IF WRK-VALOR IS EQUAL ZERO
+               MOVE CM-VALOR-PADRAO TO WRK-VALOR
+           END-IF.
+           DISPLAY 'INFORME UF (ENTER PARA USAR O PADRAO): '
            ACCEPT WRK-UF FROM CONSOLE.
+           IF WRK-UF IS EQUAL SPACES
+               MOVE CM-UF-PADRAO TO WRK-UF
+           END-IF.
            DISPLAY '=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-'
-           EVALUATE WRK-UF
-               WHEN 'GO'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 0,01
-               WHEN 'PR'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 0,05
-               WHEN 'SP'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 0,1
-               WHEN OTHER
-                   DISPLAY 'ESTADO NAO ATENDIDO'
-           END-EVALUATE.
-
-           IF WRK-FRETE IS NOT EQUAL ZERO
-               DISPLAY 'VALOR DO PRODUTO: R$' WRK-VALOR
-               DISPLAY 'VALOR DO FRETE: R$'    WRK-FRETE
-               COMPUTE WRK-VALOR = WRK-VALOR + WRK-FRETE
-               DISPLAY 'VALOR TOTAL: R$' WRK-VALOR
+
+           IF WRK-VALOR IS NOT GREATER THAN ZERO
+               DISPLAY 'VALOR INVALIDO, INFORME UM VALOR MAIOR QUE ZERO'
+               MOVE 'N' TO WRK-DADOS-OK
            END-IF.
-           STOP RUN.
+
+           MOVE WRK-UF TO FT-UF.
+           READ FRETEMST
+               INVALID KEY
+                   DISPLAY 'ESTADO NAO ATENDIDO, INFORME UMA UF VALIDA'
+                   MOVE 'N' TO WRK-DADOS-OK
+               NOT INVALID KEY
+                   IF DADOS-VALIDOS
+                       COMPUTE WRK-FRETE ROUNDED =
+                               WRK-VALOR * FT-PERCENTUAL
+                   END-IF
+           END-READ.
+       OBTER-E-VALIDAR-PEDIDO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * BUSCA O CLIENTE INFORMADO EM CUSTMAST.DAT. SE CADASTRADO, A
+      * UF E O VALOR PADRAO DO CLIENTE FICAM DISPONIVEIS PARA SEREM
+      * USADOS COMO SUGESTAO DO PEDIDO ATUAL. SE NAO CADASTRADO, AVISA
+      * E ZERA O PADRAO, PARA O OPERADOR DIGITAR TUDO MANUALMENTE.
+      ******************************************************************
+       OBTER-PADRAO-CLIENTE.
+           MOVE WRK-CUSTOMER-ID TO CM-CUSTOMER-ID.
+           READ CUSTMAST
+               INVALID KEY
+                   DISPLAY 'CLIENTE NAO CADASTRADO'
+                   MOVE SPACES TO CM-UF-PADRAO
+                   MOVE ZEROS  TO CM-VALOR-PADRAO
+               NOT INVALID KEY
+                   DISPLAY 'CLIENTE: ' CM-NOME
+                   DISPLAY 'UF PADRAO: '    CM-UF-PADRAO
+                   DISPLAY 'VALOR PADRAO: ' CM-VALOR-PADRAO
+           END-READ.
+       OBTER-PADRAO-CLIENTE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * OBTEM A DATA DE PROCESSAMENTO DO CABECALHO DE CONTROLE GRAVADO
+      * PELO PROGCOB03 (ULTIMO REGISTRO DE CTLFILE.DAT). SE O ARQUIVO
+      * DE CONTROLE NAO EXISTIR OU ESTIVER VAZIO, USA A DATA DO
+      * SISTEMA COMO ANTES.
+      ******************************************************************
+       OBTER-DATA-EXEC.
+           ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD.
+           OPEN INPUT CTLFILE.
+           IF WRK-FS-CTLFILE = '00'
+               PERFORM LER-ULT-CABECALHO THRU
+                       LER-ULT-CABECALHO-EXIT
+                   UNTIL FIM-DE-CTLFILE
+               CLOSE CTLFILE
+           END-IF.
+       OBTER-DATA-EXEC-EXIT.
+           EXIT.
+
+       LER-ULT-CABECALHO.
+           READ CTLFILE
+               AT END
+                   SET FIM-DE-CTLFILE TO TRUE
+               NOT AT END
+                   MOVE CH-ANO-EXECUCAO TO WRK-ANO-EXEC
+                   MOVE CH-MES-EXECUCAO TO WRK-MES-EXEC
+                   MOVE CH-DIA-EXECUCAO TO WRK-DIA-EXEC
+           END-READ.
+       LER-ULT-CABECALHO-EXIT.
+           EXIT.
