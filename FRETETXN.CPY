@@ -0,0 +1,11 @@
+      ******************************************************************
+      * COPYBOOK: FRETETXN
+      * AUTHOR:   JEFF LUCAS
+      * DATE:     JUN 2021
+      * OBJETIVO: LAYOUT DA TRANSACAO DE CARGA/ALTERACAO DE PERCENTUAL
+      *           DE FRETE, LIDA PELO PROGCOB10 (ARQUIVO FRETETXN.DAT).
+      ******************************************************************
+       01 TX-REGISTRO.
+          02 TX-UF              PIC X(02).
+          02 TX-REGIAO          PIC X(02).
+          02 TX-PERCENTUAL      PIC 9(01)V9(04).
