@@ -0,0 +1,11 @@
+      ******************************************************************
+      * COPYBOOK: ORDTRAN
+      * AUTHOR:   JEFF LUCAS
+      * DATE:     JUN 2021
+      * OBJETIVO: LAYOUT DA TRANSACAO DE QUANTIDADE/PRECO LIDA EM LOTE
+      *           POR PROGCOB06 (ARQUIVO ORDTRAN.DAT).
+      ******************************************************************
+       01 OT-REGISTRO.
+          02 OT-NUM1            PIC 9(02).
+          02 OT-NUM2            PIC 9(02).
+          02 OT-NUM3            PIC 9(02).
