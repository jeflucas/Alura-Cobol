@@ -0,0 +1,15 @@
+      ******************************************************************
+      * COPYBOOK: CKPT
+      * AUTHOR:   JEFF LUCAS
+      * DATE:     JUN 2021
+      * OBJETIVO: LAYOUT DO CHECKPOINT DE RESTART DO PROCESSAMENTO EM
+      *           LOTE DE FRETE (CKPT.DAT), GRAVADO PERIODICAMENTE
+      *           PELO PROGCOB09 EM RUN-MODE 'B' COM A CHAVE DO ULTIMO
+      *           PEDIDO PROCESSADO COM SUCESSO, PARA QUE UM RESTART
+      *           RETOME DEPOIS DESSE PONTO EM VEZ DE REPROCESSAR O
+      *           ARQUIVO DE PEDIDOS DESDE O INICIO.
+      ******************************************************************
+       01 CK-REGISTRO.
+          02 CK-JOB-NAME          PIC X(08).
+          02 CK-ULTIMA-CHAVE      PIC 9(08).
+          02 CK-DATA-HORA         PIC 9(08).
