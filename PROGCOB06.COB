@@ -0,0 +1,218 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB06.
+       AUTHOR. EQUIPE-COBOL.
+       INSTALLATION. CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+       DATE-WRITTEN. JUN 2021.
+       DATE-COMPILED. JUN 2021.
+      ******************************************************************
+      * OBJETIVO: PASSO DE TOTALIZACAO DO JOB NOTURNO. LE O EXTRATO DE
+      *           FRETE (FRETEEXT.DAT), GRAVADO PELO PROGCOB09 A CADA
+      *           CALCULO DE FRETE (INTERATIVO OU EM LOTE), SELECIONA
+      *           SOMENTE OS REGISTROS DA DATA DE EXECUCAO CORRENTE
+      *           (MESMO CABECALHO DE CONTROLE CTLFILE.DAT LIDO PELO
+      *           PROGCOB09) E GRAVA UM RELATORIO DE RESUMO (ORDRPT.DAT)
+      *           COM O VALOR, O FRETE E O TOTAL DE CADA PEDIDO DO DIA,
+      *           MAIS OS TOTAIS E A MEDIA GERAL DO LOTE.
+      *
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * ---------  ------  -------------------------------------------
+      * JUN/2021   JL      VERSAO INICIAL - LIA ORDTRAN.DAT (ARQUIVO DE
+      *                    TRANSACOES DE QUANTIDADE/PRECO) E CALCULAVA
+      *                    SOMA, SUBTRACAO, DIVISAO E MEDIA, NOS MESMOS
+      *                    MOLDES DO PROGCOB05, EM VEZ DE DEPENDER DE
+      *                    ACCEPT FROM CONSOLE LINHA A LINHA.
+      * JUN/2021   JL      MEDIA POR PEDIDO PASSA A SER CALCULADA COM
+      *                    ROUNDED EM CAMPO DE DUAS CASAS DECIMAIS,
+      *                    EM VEZ DE TRUNCAR PARA INTEIRO.
+      * AGO/2026   JL      PASSO REPONTADO PARA LER FRETEEXT.DAT (SAIDA
+      *                    DO CALCULO DE FRETE DO PROGCOB09) EM VEZ DE
+      *                    ORDTRAN.DAT, QUE NAO TINHA NENHUMA RELACAO
+      *                    COM O RESULTADO DO FRETE DO LOTE NOTURNO. O
+      *                    RELATORIO PASSA A TOTALIZAR VALOR/FRETE/TOTAL
+      *                    DOS PEDIDOS DE FRETE DA DATA DE EXECUCAO,
+      *                    QUE E O QUE O PASSO TOTAIS DO JOB NOTURNO
+      *                    SEMPRE DEVERIA TER FEITO.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETEEXT ASSIGN TO "FRETEEXT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CTLFILE  ASSIGN TO "CTLFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CTLFILE.
+           SELECT ORDRPT   ASSIGN TO "ORDRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FRETEEXT
+           RECORD CONTAINS 57 CHARACTERS.
+           COPY FRETEEXT.
+
+       FD  CTLFILE
+           RECORD CONTAINS 22 CHARACTERS.
+           COPY CTLHDR.
+
+       FD  ORDRPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01 RPT-LINHA           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-CTLFILE      PIC X(02) VALUE ZEROS.
+       77 WRK-EOF-CTLFILE     PIC X(01) VALUE 'N'.
+           88 FIM-DE-CTLFILE         VALUE 'S'.
+       77 WRK-EOF-EXTRATO     PIC X(01) VALUE 'N'.
+           88 FIM-DE-EXTRATO         VALUE 'S'.
+       77 WRK-QT-PEDIDOS      PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-IGNORADOS    PIC 9(05) VALUE ZEROS.
+       77 WRK-TOTAL-VALOR     PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-TOTAL-FRETE     PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-TOTAL-GERAL     PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-MEDIA-GERAL     PIC 9(06)V99 VALUE ZEROS.
+       01 WRK-DATA-EXECUCAO.
+          02 WRK-ANO-EXEC PIC 9(04).
+          02 WRK-MES-EXEC PIC 9(02).
+          02 WRK-DIA-EXEC PIC 9(02).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-REGISTRO THRU
+                   2000-PROCESSAR-REGISTRO-EXIT
+               UNTIL FIM-DE-EXTRATO.
+           PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT.
+           GO TO 9999-EXIT.
+
+       1000-INICIALIZAR.
+           OPEN INPUT  FRETEEXT.
+           OPEN OUTPUT ORDRPT.
+           MOVE 'RELATORIO DE TOTAIS DE FRETE - PROGCOB06'
+               TO RPT-LINHA.
+           WRITE RPT-LINHA.
+           PERFORM 1100-OBTER-DATA-EXEC THRU 1100-OBTER-DATA-EXEC-EXIT.
+           READ FRETEEXT
+               AT END SET FIM-DE-EXTRATO TO TRUE
+           END-READ.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * OBTEM A DATA DE EXECUCAO DO DIA A PARTIR DO ULTIMO CABECALHO DE
+      * CONTROLE GRAVADO PELO PROGCOB03 (CTLFILE.DAT), NOS MESMOS
+      * MOLDES DO PROGCOB09, PARA SELECIONAR SOMENTE OS REGISTROS DE
+      * FRETEEXT.DAT DO LOTE DE HOJE. SE O ARQUIVO DE CONTROLE NAO
+      * ESTIVER DISPONIVEL, USA A DATA DO SISTEMA.
+      ******************************************************************
+       1100-OBTER-DATA-EXEC.
+           ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD.
+           OPEN INPUT CTLFILE.
+           IF WRK-FS-CTLFILE = '00'
+               PERFORM 1110-LER-ULT-CABECALHO THRU
+                       1110-LER-ULT-CABECALHO-EXIT
+                   UNTIL FIM-DE-CTLFILE
+               CLOSE CTLFILE
+           END-IF.
+       1100-OBTER-DATA-EXEC-EXIT.
+           EXIT.
+
+       1110-LER-ULT-CABECALHO.
+           READ CTLFILE
+               AT END
+                   SET FIM-DE-CTLFILE TO TRUE
+               NOT AT END
+                   MOVE CH-ANO-EXECUCAO TO WRK-ANO-EXEC
+                   MOVE CH-MES-EXECUCAO TO WRK-MES-EXEC
+                   MOVE CH-DIA-EXECUCAO TO WRK-DIA-EXEC
+           END-READ.
+       1110-LER-ULT-CABECALHO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * PARA CADA REGISTRO DO EXTRATO DE FRETE DA DATA DE EXECUCAO
+      * CORRENTE, ESCREVE UMA LINHA NO RELATORIO E ACUMULA OS TOTAIS
+      * DO LOTE. REGISTROS DE OUTRAS DATAS (EXTRATO ACUMULADO DE DIAS
+      * ANTERIORES) SAO APENAS CONTADOS E IGNORADOS.
+      ******************************************************************
+       2000-PROCESSAR-REGISTRO.
+           IF EX-DATA-EXECUCAO IS EQUAL TO WRK-DATA-EXECUCAO
+               ADD 1 TO WRK-QT-PEDIDOS
+               ADD EX-VALOR-ORIGINAL TO WRK-TOTAL-VALOR
+               ADD EX-FRETE          TO WRK-TOTAL-FRETE
+               ADD EX-VALOR-TOTAL    TO WRK-TOTAL-GERAL
+               PERFORM 2100-ESCREVER-LINHA THRU 2100-ESCREVER-LINHA-EXIT
+           ELSE
+               ADD 1 TO WRK-QT-IGNORADOS
+           END-IF.
+
+           READ FRETEEXT
+               AT END SET FIM-DE-EXTRATO TO TRUE
+           END-READ.
+       2000-PROCESSAR-REGISTRO-EXIT.
+           EXIT.
+
+       2100-ESCREVER-LINHA.
+           MOVE SPACES TO RPT-LINHA.
+           STRING 'PEDIDO ' EX-ORDER-KEY
+                  ' UF=' EX-UF
+                  ' VALOR=' EX-VALOR-ORIGINAL
+                  ' FRETE=' EX-FRETE
+                  ' TOTAL=' EX-VALOR-TOTAL
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           WRITE RPT-LINHA.
+       2100-ESCREVER-LINHA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * GRAVA O RESUMO DO LOTE (TOTAIS E MEDIA GERAL DO TOTAL POR
+      * PEDIDO) E ENCERRA O PROCESSAMENTO.
+      ******************************************************************
+       8000-FINALIZAR.
+           IF WRK-QT-PEDIDOS IS GREATER THAN ZERO
+               COMPUTE WRK-MEDIA-GERAL ROUNDED =
+                       WRK-TOTAL-GERAL / WRK-QT-PEDIDOS
+           END-IF.
+
+           MOVE SPACES TO RPT-LINHA.
+           STRING 'TOTAL DE PEDIDOS DE FRETE DO DIA: ' WRK-QT-PEDIDOS
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           WRITE RPT-LINHA.
+
+           MOVE SPACES TO RPT-LINHA.
+           STRING 'REGISTROS DE OUTRAS DATAS IGNORADOS: '
+                  WRK-QT-IGNORADOS
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           WRITE RPT-LINHA.
+
+           MOVE SPACES TO RPT-LINHA.
+           STRING 'SOMA TOTAL DO VALOR DOS PEDIDOS..: ' WRK-TOTAL-VALOR
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           WRITE RPT-LINHA.
+
+           MOVE SPACES TO RPT-LINHA.
+           STRING 'SOMA TOTAL DO FRETE..............: ' WRK-TOTAL-FRETE
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           WRITE RPT-LINHA.
+
+           MOVE SPACES TO RPT-LINHA.
+           STRING 'SOMA TOTAL GERAL (VALOR+FRETE)...: ' WRK-TOTAL-GERAL
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           WRITE RPT-LINHA.
+
+           MOVE SPACES TO RPT-LINHA.
+           STRING 'MEDIA GERAL POR PEDIDO...........: ' WRK-MEDIA-GERAL
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           WRITE RPT-LINHA.
+
+           CLOSE FRETEEXT ORDRPT.
+           DISPLAY 'PROGCOB06 - LOTE TOTALIZADO: '
+                   WRK-QT-PEDIDOS ' PEDIDO(S) DE FRETE.'.
+       8000-FINALIZAR-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
