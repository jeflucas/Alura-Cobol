@@ -0,0 +1,13 @@
+      ******************************************************************
+      * COPYBOOK: FRETEHST
+      * AUTHOR:   JEFF LUCAS
+      * DATE:     JUN 2021
+      * OBJETIVO: LAYOUT DO HISTORICO DE ALTERACAO DE PERCENTUAL DE
+      *           FRETE, GRAVADO PELO PROGCOB10 A CADA MANUTENCAO DO
+      *           MASTER FRETETAB, PARA FINS DE AUDITORIA.
+      ******************************************************************
+       01 FH-REGISTRO.
+          02 FH-UF              PIC X(02).
+          02 FH-PERCENTUAL-ANT  PIC 9(01)V9(04).
+          02 FH-PERCENTUAL-NOVO PIC 9(01)V9(04).
+          02 FH-DATA-ALTERACAO  PIC 9(08).
