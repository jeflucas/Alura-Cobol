@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPYBOOK: FRETELOG
+      * AUTHOR:   JEFF LUCAS
+      * DATE:     JUN 2021
+      * OBJETIVO: LAYOUT DO LOG DE AUDITORIA DE CALCULO DE FRETE,
+      *           GRAVADO PELO PROGCOB09 A CADA CALCULO, PARA QUE O
+      *           FINANCEIRO POSSA CONCILIAR O FRETE COBRADO CONTRA O
+      *           FATURADO NO FECHAMENTO DO MES.
+      ******************************************************************
+       01 LG-REGISTRO.
+          02 LG-PRODUTO         PIC X(20).
+          02 LG-VALOR-ORIGINAL  PIC 9(04)V99.
+          02 LG-UF              PIC X(02).
+          02 LG-FRETE           PIC 9(04)V99.
+          02 LG-VALOR-TOTAL     PIC 9(05)V99.
+          02 LG-DATA-EXECUCAO   PIC 9(08).
