@@ -0,0 +1,19 @@
+      ******************************************************************
+      * COPYBOOK: FRETEEXT
+      * AUTHOR:   JEFF LUCAS
+      * DATE:     JUN 2021
+      * OBJETIVO: LAYOUT DO EXTRATO DE FRETE PARA O CONTAS A PAGAR
+      *           (FRETEEXT.DAT), GRAVADO PELO PROGCOB09 A CADA CALCULO
+      *           DE FRETE (INTERATIVO OU EM LOTE) PARA O MODULO DE AP
+      *           CONCILIAR COM O LOG DE AUDITORIA FRETELOG.DAT.
+      *           EX-ORDER-KEY VEM ZERADO QUANDO O CALCULO FOI FEITO NO
+      *           MODO INTERATIVO (SEM CHAVE DE PEDIDO).
+      ******************************************************************
+       01 EX-REGISTRO.
+          02 EX-ORDER-KEY         PIC 9(08).
+          02 EX-PRODUTO           PIC X(20).
+          02 EX-UF                PIC X(02).
+          02 EX-VALOR-ORIGINAL    PIC 9(04)V99.
+          02 EX-FRETE             PIC 9(04)V99.
+          02 EX-VALOR-TOTAL       PIC 9(05)V99.
+          02 EX-DATA-EXECUCAO     PIC 9(08).
