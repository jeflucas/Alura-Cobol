@@ -0,0 +1,17 @@
+      ******************************************************************
+      * COPYBOOK: ORDEXT
+      * AUTHOR:   JEFF LUCAS
+      * DATE:     JUN 2021
+      * OBJETIVO: LAYOUT DO EXTRATO BRUTO DE PEDIDOS (ORDRAW.DAT), TAL
+      *           COMO RECEBIDO DO SISTEMA DE ENTRADA DE PEDIDOS ANTES
+      *           DA VALIDACAO DO PROGCOB11. MESMO LAYOUT FISICO DE
+      *           ORDERS (VER ORDERS.CPY), REPETIDO AQUI PARA QUE O
+      *           PASSO DE EXTRACAO NAO DEPENDA DO LAYOUT JA VALIDADO
+      *           DO ARQUIVO DE SAIDA.
+      ******************************************************************
+       01 OX-REGISTRO.
+          02 OX-ORDER-KEY        PIC 9(08).
+          02 OX-CUSTOMER-ID      PIC 9(06).
+          02 OX-PRODUTO          PIC X(20).
+          02 OX-VALOR            PIC 9(04)V99.
+          02 OX-UF               PIC X(02).
