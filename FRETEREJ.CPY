@@ -0,0 +1,17 @@
+      ******************************************************************
+      * COPYBOOK: FRETEREJ
+      * AUTHOR:   JEFF LUCAS
+      * DATE:     JUN 2021
+      * OBJETIVO: LAYOUT DO ARQUIVO DE SUSPENSE DE FRETE (FRETEREJ.DAT).
+      *           O PROGCOB09 GRAVA AQUI TODO PEDIDO (INTERATIVO OU EM
+      *           LOTE) REJEITADO POR UF NAO CADASTRADA NO MASTER
+      *           FRETE.DAT, EM VEZ DE SIMPLESMENTE DESCARTAR O
+      *           PEDIDO, PARA QUE O FINANCEIRO POSSA TRATAR DEPOIS.
+      ******************************************************************
+       01 RJ-REGISTRO.
+          02 RJ-ORDER-KEY         PIC 9(08).
+          02 RJ-PRODUTO           PIC X(20).
+          02 RJ-VALOR             PIC 9(04)V99.
+          02 RJ-UF                PIC X(02).
+          02 RJ-MOTIVO            PIC X(20).
+          02 RJ-DATA-EXECUCAO     PIC 9(08).
