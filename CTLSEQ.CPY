@@ -0,0 +1,11 @@
+      ******************************************************************
+      * COPYBOOK: CTLSEQ
+      * AUTHOR:   JEFF LUCAS
+      * DATE:     JUN 2021
+      * OBJETIVO: LAYOUT DO MASTER DE NUMERO DE SEQUENCIA DE EXECUCAO
+      *           POR JOB (CTLSEQ.DAT), USADO POR PROGCOB03 PARA
+      *           NUMERAR CADA RODADA DO CABECALHO DE CONTROLE.
+      ******************************************************************
+       01 CS-REGISTRO.
+          02 CS-JOB-NAME          PIC X(08).
+          02 CS-ULTIMA-SEQUENCIA  PIC 9(06).
