@@ -0,0 +1,17 @@
+      ******************************************************************
+      * COPYBOOK: CTLHDR
+      * AUTHOR:   JEFF LUCAS
+      * DATE:     JUN 2021
+      * OBJETIVO: LAYOUT DO REGISTRO DE CABECALHO DE CONTROLE DE
+      *           EXECUCAO (CTLFILE.DAT), GRAVADO POR PROGCOB03 NO
+      *           INICIO DE CADA JOB, PARA QUE TODOS OS PROGRAMAS DO
+      *           LOTE USEM A MESMA DATA DE PROCESSAMENTO E PARA QUE A
+      *           OPERACAO SAIBA QUANDO CADA JOB RODOU POR ULTIMO.
+      ******************************************************************
+       01 CH-REGISTRO.
+          02 CH-JOB-NAME         PIC X(08).
+          02 CH-DATA-EXECUCAO.
+             03 CH-ANO-EXECUCAO  PIC 9(04).
+             03 CH-MES-EXECUCAO  PIC 9(02).
+             03 CH-DIA-EXECUCAO  PIC 9(02).
+          02 CH-SEQUENCIA        PIC 9(06).
