@@ -0,0 +1,48 @@
+//NIGHTLY  JOB (ACCTG),'FRETE NOTURNO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB:      NIGHTLY                                            *
+//* AUTHOR:   JEFF LUCAS                                         *
+//* DATE:     JUN 2021                                           *
+//* OBJETIVO: JOB NOTURNO DA SUITE DE FRETE. GERA O CABECALHO DE  *
+//*           CONTROLE DO DIA, EXTRAI OS PEDIDOS BRUTOS, CALCULA  *
+//*           O FRETE DE CADA PEDIDO EM LOTE E FECHA COM O        *
+//*           RESUMO DE TOTAIS. CADA PASSO SO RODA SE O PASSO     *
+//*           ANTERIOR TERMINOU COM RETURN CODE ACEITAVEL.        *
+//*                                                                *
+//* HISTORICO DE ALTERACOES                                       *
+//* DATA       AUTOR   DESCRICAO                                  *
+//* ---------  ------  --------------------------------------     *
+//* JUN/2021   JL      VERSAO INICIAL.                             *
+//*--------------------------------------------------------------*
+//*
+//* PASSO 1 - GRAVA O CABECALHO DE CONTROLE DO DIA (CTLFILE.DAT)
+//*           COM A DATA E O NUMERO DE SEQUENCIA DA EXECUCAO.
+//*
+//CTLHDR   EXEC PGM=PROGCOB03
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//* PASSO 2 - EXTRAI O LOTE DE PEDIDOS BRUTO (ORDRAW.DAT) PARA O
+//*           ARQUIVO VALIDADO ORDERS.DAT. SO RODA SE O PASSO
+//*           ANTERIOR TERMINOU COM RC=0.
+//*
+//ORDEXT   EXEC PGM=PROGCOB11,COND=(0,NE,CTLHDR)
+//SYSOUT   DD SYSOUT=*
+//*
+//* PASSO 3 - CALCULA O FRETE DE CADA PEDIDO EM RUN-MODE 'B' (LOTE),
+//*           COM CHECKPOINT EM CKPT.DAT. SO RODA SE A EXTRACAO
+//*           PRODUZIU PELO MENOS UM PEDIDO (RC=0).
+//*
+//FRETE    EXEC PGM=PROGCOB09,PARM='B',COND=(0,NE,ORDEXT)
+//SYSOUT   DD SYSOUT=*
+//*
+//* PASSO 4 - TOTALIZA OS PEDIDOS DE FRETE DO LOTE (PROGCOB06 LE O
+//*           EXTRATO FRETEEXT.DAT GRAVADO PELO PASSO FRETE). SO RODA
+//*           SE O CALCULO DE FRETE TERMINOU SEM ABEND (RC=0 OU
+//*           RC=4, POIS UM PEDIDO COM UF NAO ATENDIDA APENAS VAI
+//*           PARA A SUSPENSE E NAO IMPEDE A TOTALIZACAO DO RESTANTE
+//*           DO LOTE).
+//*
+//TOTAIS   EXEC PGM=PROGCOB06,COND=(4,LT,FRETE)
+//SYSOUT   DD SYSOUT=*
