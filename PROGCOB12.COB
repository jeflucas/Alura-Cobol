@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB12.
+       AUTHOR. EQUIPE-COBOL.
+       INSTALLATION. CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+       DATE-WRITTEN. JUN 2021.
+       DATE-COMPILED. JUN 2021.
+      ******************************************************************
+      * OBJETIVO: LER O LOG DE AUDITORIA DE FRETE (FRETELOG.DAT,
+      *           GRAVADO PELO PROGCOB09) E PRODUZIR UM RESUMO DIARIO
+      *           (FRETESUM.DAT) COM O TOTAL DE FRETE COBRADO POR UF,
+      *           A QUANTIDADE DE PRODUTOS EXPEDIDOS POR UF E O TOTAL
+      *           GERAL DO DIA, PARA QUE A GERENCIA TENHA UMA VISAO
+      *           CONSOLIDADA EM VEZ DE ACOMPANHAR O DISPLAY PEDIDO A
+      *           PEDIDO.
+      *
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * ---------  ------  -------------------------------------------
+      * JUN/2021   JL      VERSAO INICIAL.
+      * JUN/2021   JL      A DATA DO CABECALHO PASSA A VIR DO ULTIMO
+      *                    REGISTRO DE CTLFILE.DAT (GRAVADO PELO
+      *                    PROGCOB03), NO MESMO PADRAO JA USADO PELO
+      *                    PROGCOB09, EM VEZ DE ACCEPT FROM DATE. ISSO
+      *                    EVITA QUE UM LOTE EXECUTADO APOS A VIRADA DO
+      *                    DIA ESTAMPE O RESUMO COM A DATA DO SISTEMA EM
+      *                    VEZ DA DATA DE NEGOCIO DO LOTE. SE NAO HOUVER
+      *                    CONTROLE DISPONIVEL, CAI PARA A DATA DO
+      *                    SISTEMA COMO ANTES.
+      * JUN/2021   JL      A ABERTURA DE FRETE.DAT PASSA A VERIFICAR O
+      *                    FILE STATUS: SE O MASTER NAO EXISTIR AINDA,
+      *                    O PROGRAMA TERMINA COM MENSAGEM CLARA EM VEZ
+      *                    DE SEGUIR E FALHAR NA PRIMEIRA LEITURA.
+      * JUN/2021   JL      A CARGA DA TABELA EM MEMORIA DE UF PASSA A
+      *                    VERIFICAR O LIMITE DE WRK-TAB-UF (27 UF)
+      *                    ANTES DE GRAVAR UMA NOVA ENTRADA, EM VEZ DE
+      *                    CONFIAR QUE O MASTER NUNCA TERA MAIS LINHAS.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETEMST ASSIGN TO "FRETE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FT-UF
+               FILE STATUS IS WRK-FS-FRETEMST.
+           SELECT FRETELOG ASSIGN TO "FRETELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FRETESUM ASSIGN TO "FRETESUM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CTLFILE ASSIGN TO "CTLFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CTLFILE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FRETEMST.
+           COPY FRETETAB.
+
+       FD  FRETELOG
+           RECORD CONTAINS 49 CHARACTERS.
+           COPY FRETELOG.
+
+       FD  FRETESUM
+           RECORD CONTAINS 80 CHARACTERS.
+       01 SUM-LINHA               PIC X(80).
+
+       FD  CTLFILE
+           RECORD CONTAINS 22 CHARACTERS.
+           COPY CTLHDR.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-FRETEMST     PIC X(02) VALUE ZEROS.
+       77 WRK-FS-CTLFILE      PIC X(02) VALUE ZEROS.
+       77 WRK-EOF-FRETEMST    PIC X(01) VALUE 'N'.
+           88 FIM-DE-FRETEMST           VALUE 'S'.
+       77 WRK-EOF-FRETELOG    PIC X(01) VALUE 'N'.
+           88 FIM-DE-FRETELOG           VALUE 'S'.
+       77 WRK-EOF-CTLFILE     PIC X(01) VALUE 'N'.
+           88 FIM-DE-CTLFILE             VALUE 'S'.
+       77 WRK-QT-UF           PIC 9(02) COMP VALUE ZEROS.
+       77 WRK-GRAND-FRETE     PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-GRAND-QTD       PIC 9(06) VALUE ZEROS.
+       01 WRK-DATA-HOJE.
+          02 WRK-ANO-HOJE     PIC 9(04).
+          02 WRK-MES-HOJE     PIC 9(02).
+          02 WRK-DIA-HOJE     PIC 9(02).
+
+       01 WRK-TAB-UF.
+          02 WRK-UF-ENTRY OCCURS 27 TIMES
+             ASCENDING KEY IS WRK-UF-COD
+             INDEXED BY WRK-IDX.
+             03 WRK-UF-COD     PIC X(02).
+             03 WRK-UF-TOTAL   PIC 9(07)V99.
+             03 WRK-UF-QTD     PIC 9(05).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-CARREGAR-TABELA-UF THRU
+                   2000-CARREGAR-TABELA-UF-EXIT
+               UNTIL FIM-DE-FRETEMST.
+           PERFORM 3000-PROCESSAR-LOG THRU 3000-PROCESSAR-LOG-EXIT
+               UNTIL FIM-DE-FRETELOG.
+           PERFORM 4000-IMPRIMIR-RELATORIO THRU
+                   4000-IMPRIMIR-RELATORIO-EXIT.
+           PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT.
+           GO TO 9999-EXIT.
+
+       1000-INICIALIZAR.
+           PERFORM OBTER-DATA-EXEC THRU OBTER-DATA-EXEC-EXIT.
+           OPEN INPUT FRETEMST.
+           IF WRK-FS-FRETEMST IS NOT EQUAL TO '00'
+               DISPLAY 'ERRO FATAL - FRETE.DAT INDISPONIVEL (STATUS '
+                       WRK-FS-FRETEMST
+                       ') - RODE O PROGCOB10 PARA CARREGAR O MASTER'
+               STOP RUN
+           END-IF.
+           OPEN INPUT  FRETELOG.
+           OPEN OUTPUT FRETESUM.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * OBTEM A DATA DE PROCESSAMENTO DO CABECALHO DE CONTROLE GRAVADO
+      * PELO PROGCOB03 (ULTIMO REGISTRO DE CTLFILE.DAT). SE O ARQUIVO
+      * DE CONTROLE NAO EXISTIR OU ESTIVER VAZIO, USA A DATA DO
+      * SISTEMA COMO ANTES.
+      ******************************************************************
+       OBTER-DATA-EXEC.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN INPUT CTLFILE.
+           IF WRK-FS-CTLFILE = '00'
+               PERFORM LER-ULT-CABECALHO THRU
+                       LER-ULT-CABECALHO-EXIT
+                   UNTIL FIM-DE-CTLFILE
+               CLOSE CTLFILE
+           END-IF.
+       OBTER-DATA-EXEC-EXIT.
+           EXIT.
+
+       LER-ULT-CABECALHO.
+           READ CTLFILE
+               AT END
+                   SET FIM-DE-CTLFILE TO TRUE
+               NOT AT END
+                   MOVE CH-ANO-EXECUCAO TO WRK-ANO-HOJE
+                   MOVE CH-MES-EXECUCAO TO WRK-MES-HOJE
+                   MOVE CH-DIA-EXECUCAO TO WRK-DIA-HOJE
+           END-READ.
+       LER-ULT-CABECALHO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CARREGA UMA ENTRADA NA TABELA EM MEMORIA PARA CADA UF
+      * CADASTRADA NO MASTER DE FRETE, NA ORDEM ASCENDENTE DA CHAVE,
+      * PARA PERMITIR SEARCH ALL NA FASE DE APURACAO DO LOG.
+      ******************************************************************
+       2000-CARREGAR-TABELA-UF.
+           READ FRETEMST NEXT RECORD
+               AT END
+                   SET FIM-DE-FRETEMST TO TRUE
+               NOT AT END
+                   IF WRK-QT-UF IS GREATER THAN OR EQUAL TO 27
+                       DISPLAY 'FRETE.DAT TEM MAIS DE 27 UF - IGNORANDO'
+                               FT-UF
+                   ELSE
+                       ADD 1 TO WRK-QT-UF
+                       MOVE FT-UF TO WRK-UF-COD (WRK-QT-UF)
+                       MOVE ZEROS TO WRK-UF-TOTAL (WRK-QT-UF)
+                       MOVE ZEROS TO WRK-UF-QTD   (WRK-QT-UF)
+                   END-IF
+           END-READ.
+       2000-CARREGAR-TABELA-UF-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * PARA CADA REGISTRO DO LOG DE FRETE, LOCALIZA A UF NA TABELA E
+      * ACUMULA O FRETE E A QUANTIDADE DE PRODUTOS EXPEDIDOS, ALEM DO
+      * TOTAL GERAL DO DIA.
+      ******************************************************************
+       3000-PROCESSAR-LOG.
+           READ FRETELOG
+               AT END
+                   SET FIM-DE-FRETELOG TO TRUE
+               NOT AT END
+                   SET WRK-IDX TO 1
+                   SEARCH ALL WRK-UF-ENTRY
+                       WHEN WRK-UF-COD (WRK-IDX) = LG-UF
+                           ADD LG-FRETE TO WRK-UF-TOTAL (WRK-IDX)
+                           ADD 1        TO WRK-UF-QTD   (WRK-IDX)
+                           ADD LG-FRETE TO WRK-GRAND-FRETE
+                           ADD 1        TO WRK-GRAND-QTD
+                   END-SEARCH
+           END-READ.
+       3000-PROCESSAR-LOG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * IMPRIME UMA LINHA POR UF COM MOVIMENTO NO DIA E O TOTAL GERAL.
+      ******************************************************************
+       4000-IMPRIMIR-RELATORIO.
+           MOVE SPACES TO SUM-LINHA.
+           STRING 'RESUMO DIARIO DE FRETE - ' WRK-DIA-HOJE '/'
+                  WRK-MES-HOJE '/' WRK-ANO-HOJE
+               DELIMITED BY SIZE INTO SUM-LINHA.
+           WRITE SUM-LINHA.
+
+           MOVE SPACES TO SUM-LINHA.
+           MOVE 'UF  QTD PRODUTOS   TOTAL DE FRETE' TO SUM-LINHA.
+           WRITE SUM-LINHA.
+
+           SET WRK-IDX TO 1.
+           PERFORM 4100-IMPRIMIR-LINHA-UF THRU
+                   4100-IMPRIMIR-LINHA-UF-EXIT
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > WRK-QT-UF.
+
+           MOVE SPACES TO SUM-LINHA.
+           WRITE SUM-LINHA.
+           MOVE SPACES TO SUM-LINHA.
+           STRING 'TOTAL GERAL DO DIA - PRODUTOS: ' WRK-GRAND-QTD
+                  '  FRETE: ' WRK-GRAND-FRETE
+               DELIMITED BY SIZE INTO SUM-LINHA.
+           WRITE SUM-LINHA.
+       4000-IMPRIMIR-RELATORIO-EXIT.
+           EXIT.
+
+       4100-IMPRIMIR-LINHA-UF.
+           IF WRK-UF-QTD (WRK-IDX) IS GREATER THAN ZERO
+               MOVE SPACES TO SUM-LINHA
+               STRING WRK-UF-COD (WRK-IDX) '  '
+                      WRK-UF-QTD (WRK-IDX) '          '
+                      WRK-UF-TOTAL (WRK-IDX)
+                   DELIMITED BY SIZE INTO SUM-LINHA
+               WRITE SUM-LINHA
+           END-IF.
+       4100-IMPRIMIR-LINHA-UF-EXIT.
+           EXIT.
+
+       8000-FINALIZAR.
+           CLOSE FRETEMST FRETELOG FRETESUM.
+           DISPLAY 'PROGCOB12 - RESUMO DIARIO GERADO EM FRETESUM.DAT'.
+       8000-FINALIZAR-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
