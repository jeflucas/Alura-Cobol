@@ -0,0 +1,15 @@
+      ******************************************************************
+      * COPYBOOK: CUSTMAST
+      * AUTHOR:   JEFF LUCAS
+      * DATE:     JUN 2021
+      * OBJETIVO: LAYOUT DO CADASTRO DE CLIENTES (CUSTMAST.DAT), USADO
+      *           PELO PROGCOB09 NO MODO INTERATIVO PARA PRE-PREENCHER
+      *           A UF E O VALOR PADRAO DE PEDIDO DE UM CLIENTE JA
+      *           CADASTRADO, EVITANDO REDIGITACAO. CARREGADO PELO
+      *           PROGCOB13 A PARTIR DE CUSTTXN.DAT.
+      ******************************************************************
+       01 CM-REGISTRO.
+          02 CM-CUSTOMER-ID       PIC 9(06).
+          02 CM-NOME              PIC X(20).
+          02 CM-UF-PADRAO         PIC X(02).
+          02 CM-VALOR-PADRAO      PIC 9(04)V99.
