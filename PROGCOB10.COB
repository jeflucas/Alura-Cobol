@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB10.
+       AUTHOR. EQUIPE-COBOL.
+       INSTALLATION. CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+       DATE-WRITTEN. JUN 2021.
+       DATE-COMPILED. JUN 2021.
+      ******************************************************************
+      * OBJETIVO: MANTER O MASTER DE PERCENTUAIS DE FRETE (FRETE.DAT)
+      *           A PARTIR DE TRANSACOES DE CARGA/ALTERACAO, SEM QUE
+      *           SEJA NECESSARIO ALTERAR OU RECOMPILAR O PROGCOB09
+      *           PARA ATUALIZAR UM PERCENTUAL DE FRETE POR UF.
+      *           CADA ALTERACAO GERA UM REGISTRO DE HISTORICO EM
+      *           FRETEHST.DAT PARA FINS DE AUDITORIA.
+      *
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * ---------  ------  -------------------------------------------
+      * JUN/2021   JL      VERSAO INICIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETETXN ASSIGN TO "FRETETXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FRETEMST ASSIGN TO "FRETE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FT-UF
+               FILE STATUS IS WRK-FS-FRETEMST.
+           SELECT FRETEHST ASSIGN TO "FRETEHST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FRETETXN
+           RECORD CONTAINS 9 CHARACTERS.
+           COPY FRETETXN.
+
+       FD  FRETEMST.
+           COPY FRETETAB.
+
+       FD  FRETEHST
+           RECORD CONTAINS 20 CHARACTERS.
+           COPY FRETEHST.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-FRETETXN    PIC X(02) VALUE ZEROS.
+       77 WRK-FS-FRETEMST    PIC X(02) VALUE ZEROS.
+       77 WRK-EOF-TXN        PIC X(01) VALUE 'N'.
+           88 FIM-DE-TRANSACOES      VALUE 'S'.
+       77 WRK-QT-ALTERADOS    PIC 9(05) COMP VALUE ZEROS.
+       77 WRK-QT-INCLUIDOS    PIC 9(05) COMP VALUE ZEROS.
+       01 WRK-DATA-HOJE.
+          02 WRK-ANO-HOJE     PIC 9(04).
+          02 WRK-MES-HOJE     PIC 9(02).
+          02 WRK-DIA-HOJE     PIC 9(02).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-TRANSACOES THRU
+                   2000-PROCESSAR-TRANSACOES-EXIT
+               UNTIL FIM-DE-TRANSACOES.
+           PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * ABRE OS ARQUIVOS E POSICIONA A DATA DE TRABALHO.
+      ******************************************************************
+       1000-INICIALIZAR.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN INPUT  FRETETXN.
+           OPEN I-O    FRETEMST.
+           IF WRK-FS-FRETEMST = '35'
+               CLOSE FRETEMST
+               OPEN OUTPUT FRETEMST
+               CLOSE FRETEMST
+               OPEN I-O FRETEMST
+           END-IF.
+           OPEN EXTEND FRETEHST.
+           READ FRETETXN
+               AT END SET FIM-DE-TRANSACOES TO TRUE
+           END-READ.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * PARA CADA TRANSACAO: ALTERA O PERCENTUAL SE A UF JA EXISTE NO
+      * MASTER, OU INCLUI A UF SE FOR CARGA INICIAL. GRAVA HISTORICO.
+      ******************************************************************
+       2000-PROCESSAR-TRANSACOES.
+           MOVE TX-UF         TO FT-UF.
+           READ FRETEMST
+               INVALID KEY
+                   PERFORM 2100-INCLUIR-UF THRU 2100-INCLUIR-UF-EXIT
+               NOT INVALID KEY
+                   PERFORM 2200-ALTERAR-UF THRU 2200-ALTERAR-UF-EXIT
+           END-READ.
+           READ FRETETXN
+               AT END SET FIM-DE-TRANSACOES TO TRUE
+           END-READ.
+       2000-PROCESSAR-TRANSACOES-EXIT.
+           EXIT.
+
+       2100-INCLUIR-UF.
+           MOVE TX-UF              TO FT-UF.
+           MOVE TX-REGIAO          TO FT-REGIAO.
+           MOVE TX-PERCENTUAL      TO FT-PERCENTUAL.
+           MOVE ZEROS              TO FT-PERCENTUAL-ANT.
+           MOVE WRK-DATA-HOJE      TO FT-DATA-ALTERACAO.
+           WRITE FT-REGISTRO.
+           ADD 1 TO WRK-QT-INCLUIDOS.
+           PERFORM 2300-GRAVAR-HISTORICO THRU 2300-GRAVAR-HISTORICO-EXIT.
+       2100-INCLUIR-UF-EXIT.
+           EXIT.
+
+       2200-ALTERAR-UF.
+           MOVE FT-PERCENTUAL      TO FT-PERCENTUAL-ANT.
+           MOVE TX-REGIAO          TO FT-REGIAO.
+           MOVE TX-PERCENTUAL      TO FT-PERCENTUAL.
+           MOVE WRK-DATA-HOJE      TO FT-DATA-ALTERACAO.
+           REWRITE FT-REGISTRO.
+           ADD 1 TO WRK-QT-ALTERADOS.
+           PERFORM 2300-GRAVAR-HISTORICO THRU 2300-GRAVAR-HISTORICO-EXIT.
+       2200-ALTERAR-UF-EXIT.
+           EXIT.
+
+       2300-GRAVAR-HISTORICO.
+           MOVE FT-UF              TO FH-UF.
+           MOVE FT-PERCENTUAL-ANT   TO FH-PERCENTUAL-ANT.
+           MOVE FT-PERCENTUAL       TO FH-PERCENTUAL-NOVO.
+           MOVE WRK-DATA-HOJE       TO FH-DATA-ALTERACAO.
+           WRITE FH-REGISTRO.
+       2300-GRAVAR-HISTORICO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * FECHA OS ARQUIVOS E INFORMA O RESUMO DA CARGA.
+      ******************************************************************
+       8000-FINALIZAR.
+           CLOSE FRETETXN FRETEMST FRETEHST.
+           DISPLAY 'PROGCOB10 - MANUTENCAO DE TABELA DE FRETE'.
+           DISPLAY 'UF INCLUIDAS .......: ' WRK-QT-INCLUIDOS.
+           DISPLAY 'UF ALTERADAS .......: ' WRK-QT-ALTERADOS.
+       8000-FINALIZAR-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
