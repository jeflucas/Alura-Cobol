@@ -0,0 +1,15 @@
+      ******************************************************************
+      * COPYBOOK: FRETETAB
+      * AUTHOR:   JEFF LUCAS
+      * DATE:     JUN 2021
+      * OBJETIVO: LAYOUT DO MASTER DE PERCENTUAIS DE FRETE POR UF,
+      *           USADO POR PROGCOB09 (CONSULTA) E PROGCOB10
+      *           (MANUTENCAO), PARA QUE O PERCENTUAL POSSA SER
+      *           ALTERADO SEM RECOMPILAR OS PROGRAMAS.
+      ******************************************************************
+       01 FT-REGISTRO.
+          02 FT-UF              PIC X(02).
+          02 FT-REGIAO          PIC X(02).
+          02 FT-PERCENTUAL      PIC 9(01)V9(04).
+          02 FT-PERCENTUAL-ANT  PIC 9(01)V9(04).
+          02 FT-DATA-ALTERACAO  PIC 9(08).
