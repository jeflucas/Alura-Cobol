@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB11.
+       AUTHOR. JEFF LUCAS.
+       INSTALLATION. CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+       DATE-WRITTEN. JUN 2021.
+       DATE-COMPILED. JUN 2021.
+      ******************************************************************
+      * OBJETIVO: PASSO DE EXTRACAO DO JOB NOTURNO. LE O EXTRATO BRUTO
+      *           DE PEDIDOS (ORDRAW.DAT), DESCARTA LINHAS EM BRANCO OU
+      *           SEM CHAVE DE PEDIDO, E GRAVA O ARQUIVO DE PEDIDOS DO
+      *           DIA (ORDERS.DAT) QUE O PROGCOB09 PROCESSA EM
+      *           RUN-MODE 'B'. DEVOLVE RETURN-CODE 4 SE NENHUM PEDIDO
+      *           FOI EXTRAIDO, PARA QUE O JOB NOTURNO POSSA PULAR OS
+      *           PASSOS SEGUINTES VIA COND.
+      *
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * ---------  ------  -------------------------------------------
+      * JUN/2021   JL      VERSAO INICIAL.
+      * JUN/2021   JL      A EXTRACAO PASSA A ORDENAR OS PEDIDOS POR
+      *                    ORDER-KEY ASCENDENTE (SORT, VIA INPUT
+      *                    PROCEDURE QUE SELECIONA OS VALIDOS) ANTES DE
+      *                    GRAVAR ORDERS.DAT, EM VEZ DE GRAVAR NA ORDEM
+      *                    EM QUE CHEGAM NO EXTRATO BRUTO. O RESTART DO
+      *                    PROGCOB09 (CHECKPOINT DA CHAVE DO ULTIMO
+      *                    PEDIDO PROCESSADO) DEPENDE DE ORDERS.DAT
+      *                    CHEGAR ORDENADO, CONFORME DOCUMENTADO NO
+      *                    CABECALHO DE ORDERS.CPY.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDRAW ASSIGN TO "ORDRAW.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ORDERS ASSIGN TO "ORDERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WRK-SORT ASSIGN TO "ORDSORT.DAT".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDRAW
+           RECORD CONTAINS 42 CHARACTERS.
+           COPY ORDEXT.
+
+       FD  ORDERS
+           RECORD CONTAINS 42 CHARACTERS.
+           COPY ORDERS.
+
+       SD  WRK-SORT.
+       01  SD-REGISTRO.
+           02 SD-ORDER-KEY        PIC 9(08).
+           02 SD-CUSTOMER-ID      PIC 9(06).
+           02 SD-PRODUTO          PIC X(20).
+           02 SD-VALOR            PIC 9(04)V99.
+           02 SD-UF               PIC X(02).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-EOF-ORDRAW      PIC X(01) VALUE 'N'.
+           88 FIM-DE-ORDRAW          VALUE 'S'.
+       77 WRK-QT-EXTRAIDOS    PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-DESCARTADOS  PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           SORT WRK-SORT
+               ON ASCENDING KEY SD-ORDER-KEY
+               INPUT PROCEDURE IS 2000-SELECIONAR-VALIDOS
+               GIVING ORDERS.
+           PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * PROCEDIMENTO DE ENTRADA DO SORT: LE O EXTRATO BRUTO DE PEDIDOS
+      * (ORDRAW.DAT) E LIBERA PARA ORDENACAO SOMENTE OS REGISTROS COM
+      * CHAVE DE PEDIDO PREENCHIDA, DESCARTANDO LINHAS EM BRANCO OU
+      * INCOMPLETAS.
+      ******************************************************************
+       2000-SELECIONAR-VALIDOS.
+           OPEN INPUT ORDRAW.
+           PERFORM 2100-PROCESSAR-REGISTRO THRU
+                   2100-PROCESSAR-REGISTRO-EXIT
+               UNTIL FIM-DE-ORDRAW.
+           CLOSE ORDRAW.
+       2000-SELECIONAR-VALIDOS-EXIT.
+           EXIT.
+
+       2100-PROCESSAR-REGISTRO.
+           READ ORDRAW
+               AT END
+                   SET FIM-DE-ORDRAW TO TRUE
+               NOT AT END
+                   IF OX-ORDER-KEY IS EQUAL ZERO
+                       ADD 1 TO WRK-QT-DESCARTADOS
+                   ELSE
+                       MOVE OX-ORDER-KEY    TO SD-ORDER-KEY
+                       MOVE OX-CUSTOMER-ID  TO SD-CUSTOMER-ID
+                       MOVE OX-PRODUTO      TO SD-PRODUTO
+                       MOVE OX-VALOR        TO SD-VALOR
+                       MOVE OX-UF           TO SD-UF
+                       RELEASE SD-REGISTRO
+                       ADD 1 TO WRK-QT-EXTRAIDOS
+                   END-IF
+           END-READ.
+       2100-PROCESSAR-REGISTRO-EXIT.
+           EXIT.
+
+       8000-FINALIZAR.
+           DISPLAY 'PROGCOB11 - PEDIDOS EXTRAIDOS: ' WRK-QT-EXTRAIDOS.
+           DISPLAY 'PROGCOB11 - DESCARTADOS......: '
+                   WRK-QT-DESCARTADOS.
+           IF WRK-QT-EXTRAIDOS IS EQUAL ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+       8000-FINALIZAR-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
