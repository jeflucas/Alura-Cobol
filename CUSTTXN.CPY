@@ -0,0 +1,13 @@
+      ******************************************************************
+      * COPYBOOK: CUSTTXN
+      * AUTHOR:   JEFF LUCAS
+      * DATE:     JUN 2021
+      * OBJETIVO: LAYOUT DAS TRANSACOES DE CARGA DO CADASTRO DE
+      *           CLIENTES (CUSTTXN.DAT), LIDAS PELO PROGCOB13 PARA
+      *           CONSTRUIR O MASTER INDEXADO CUSTMAST.DAT.
+      ******************************************************************
+       01 CT-REGISTRO.
+          02 CT-CUSTOMER-ID       PIC 9(06).
+          02 CT-NOME              PIC X(20).
+          02 CT-UF-PADRAO         PIC X(02).
+          02 CT-VALOR-PADRAO      PIC 9(04)V99.
