@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB13.
+       AUTHOR. JEFF LUCAS.
+       INSTALLATION. CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+       DATE-WRITTEN. JUN 2021.
+       DATE-COMPILED. JUN 2021.
+      ******************************************************************
+      * OBJETIVO: CARGA DO CADASTRO DE CLIENTES (CUSTMAST.DAT, MASTER
+      *           INDEXADO PELA CHAVE CM-CUSTOMER-ID), A PARTIR DO
+      *           ARQUIVO DE TRANSACOES CUSTTXN.DAT. USADO PELO
+      *           PROGCOB09 NO MODO INTERATIVO PARA PRE-PREENCHER A UF
+      *           E O VALOR PADRAO DE PEDIDO DE UM CLIENTE JA
+      *           CADASTRADO.
+      *
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * ---------  ------  -------------------------------------------
+      * JUN/2021   JL      VERSAO INICIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTTXN ASSIGN TO "CUSTTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTMAST ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WRK-FS-CUSTMAST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTTXN
+           RECORD CONTAINS 34 CHARACTERS.
+           COPY CUSTTXN.
+
+       FD  CUSTMAST.
+           COPY CUSTMAST.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-CUSTMAST     PIC X(02) VALUE ZEROS.
+       77 WRK-EOF-CUSTTXN     PIC X(01) VALUE 'N'.
+           88 FIM-DE-CUSTTXN         VALUE 'S'.
+       77 WRK-QT-INCLUIDOS    PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-ALTERADOS    PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-TRANSACOES THRU
+                   2000-PROCESSAR-TRANSACOES-EXIT
+               UNTIL FIM-DE-CUSTTXN.
+           PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT.
+           GO TO 9999-EXIT.
+
+       1000-INICIALIZAR.
+           OPEN INPUT CUSTTXN.
+           OPEN I-O CUSTMAST.
+           IF WRK-FS-CUSTMAST = '35'
+               CLOSE CUSTMAST
+               OPEN OUTPUT CUSTMAST
+               CLOSE CUSTMAST
+               OPEN I-O CUSTMAST
+           END-IF.
+           READ CUSTTXN
+               AT END SET FIM-DE-CUSTTXN TO TRUE
+           END-READ.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * INCLUI OU ATUALIZA UM CLIENTE NO MASTER, DE ACORDO COM A
+      * TRANSACAO LIDA DE CUSTTXN.DAT.
+      ******************************************************************
+       2000-PROCESSAR-TRANSACOES.
+           MOVE CT-CUSTOMER-ID TO CM-CUSTOMER-ID.
+           READ CUSTMAST
+               INVALID KEY
+                   MOVE CT-NOME         TO CM-NOME
+                   MOVE CT-UF-PADRAO    TO CM-UF-PADRAO
+                   MOVE CT-VALOR-PADRAO TO CM-VALOR-PADRAO
+                   WRITE CM-REGISTRO
+                   ADD 1 TO WRK-QT-INCLUIDOS
+               NOT INVALID KEY
+                   MOVE CT-NOME         TO CM-NOME
+                   MOVE CT-UF-PADRAO    TO CM-UF-PADRAO
+                   MOVE CT-VALOR-PADRAO TO CM-VALOR-PADRAO
+                   REWRITE CM-REGISTRO
+                   ADD 1 TO WRK-QT-ALTERADOS
+           END-READ.
+           READ CUSTTXN
+               AT END SET FIM-DE-CUSTTXN TO TRUE
+           END-READ.
+       2000-PROCESSAR-TRANSACOES-EXIT.
+           EXIT.
+
+       8000-FINALIZAR.
+           CLOSE CUSTTXN.
+           CLOSE CUSTMAST.
+           DISPLAY 'PROGCOB13 - CLIENTES INCLUIDOS: ' WRK-QT-INCLUIDOS.
+           DISPLAY 'PROGCOB13 - CLIENTES ALTERADOS: ' WRK-QT-ALTERADOS.
+       8000-FINALIZAR-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
