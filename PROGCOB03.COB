@@ -3,18 +3,99 @@
       * DATE:   JUN 2021
       * OBJETIVO: VARI�VEL DE NIVEL 01, 02, ESTRUTURADAS
       *           RECEBER E IMPRIMIR A DATA DO SISTEMA
+      *
+      * HISTORICO DE ALTERACOES
+      * JUN/2021  JL  VERSAO INICIAL.
+      * JUN/2021  JL  PASSA A GRAVAR UM REGISTRO DE CABECALHO DE
+      *               CONTROLE (CTLFILE.DAT) NO INICIO DO JOB, COM
+      *               NOME DO JOB, DATA DE EXECUCAO E NUMERO DE
+      *               SEQUENCIA, PARA QUE OS DEMAIS PROGRAMAS DO LOTE
+      *               SE ESTAMPEM COM A MESMA DATA DE PROCESSAMENTO.
+      * JUN/2021  JL  PASSA A ACEITAR UMA DATA DE NEGOCIO VIA PARAMETRO
+      *               DE LINHA DE COMANDO (AAAAMMDD), QUE SUBSTITUI A
+      *               DATA DO SISTEMA NO CABECALHO DE CONTROLE. USADO
+      *               EM REEXECUCAO OU FECHAMENTO TARDIO, QUANDO O JOB
+      *               PRECISA RODAR DEPOIS DA VIRADA DO DIA MAS AINDA
+      *               ESTAMPAR O LOTE COM A DATA DE NEGOCIO CORRETA. SE
+      *               NENHUM PARAMETRO FOR INFORMADO, A DATA DO SISTEMA
+      *               CONTINUA SENDO USADA COMO ANTES.
       *************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOB03.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLSEQ ASSIGN TO "CTLSEQ.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CS-JOB-NAME
+               FILE STATUS IS WRK-FS-CTLSEQ.
+           SELECT CTLFILE ASSIGN TO "CTLFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CTLSEQ.
+           COPY CTLSEQ.
+
+       FD  CTLFILE
+           RECORD CONTAINS 22 CHARACTERS.
+           COPY CTLHDR.
+
        WORKING-STORAGE SECTION.
        01 WRK-DATA.
           02 WRK-ANO PIC 9(04) VALUE ZEROS.
           02 WRK-MES PIC 9(02) VALUE ZEROS.
           02 WRK-DIA PIC 9(02) VALUE ZEROS.
+       77 WRK-FS-CTLSEQ  PIC X(02) VALUE ZEROS.
+       77 WRK-JOB-NAME    PIC X(08) VALUE 'PROGCOB3'.
+       01 WRK-PARM-GRUPO.
+          02 WRK-PARM-DATA PIC X(08) VALUE SPACES.
+       01 WRK-DATA-INFORMADA REDEFINES WRK-PARM-GRUPO.
+          02 WRK-ANO-INF PIC 9(04).
+          02 WRK-MES-INF PIC 9(02).
+          02 WRK-DIA-INF PIC 9(02).
        PROCEDURE DIVISION.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-PARM-DATA FROM COMMAND-LINE.
+           IF WRK-PARM-DATA IS NOT EQUAL TO SPACES
+               MOVE WRK-ANO-INF TO WRK-ANO
+               MOVE WRK-MES-INF TO WRK-MES
+               MOVE WRK-DIA-INF TO WRK-DIA
+               DISPLAY 'DATA DE NEGOCIO INFORMADA VIA PARAMETRO: '
+                       WRK-PARM-DATA
+           END-IF.
            DISPLAY 'DATA:' WRK-DIA ' DO ' WRK-MES ' DE ' WRK-ANO.
+
+           OPEN I-O CTLSEQ.
+           IF WRK-FS-CTLSEQ = '35'
+               CLOSE CTLSEQ
+               OPEN OUTPUT CTLSEQ
+               CLOSE CTLSEQ
+               OPEN I-O CTLSEQ
+           END-IF.
+
+           MOVE WRK-JOB-NAME TO CS-JOB-NAME.
+           READ CTLSEQ
+               INVALID KEY
+                   MOVE 1 TO CS-ULTIMA-SEQUENCIA
+                   WRITE CS-REGISTRO
+               NOT INVALID KEY
+                   ADD 1 TO CS-ULTIMA-SEQUENCIA
+                   REWRITE CS-REGISTRO
+           END-READ.
+           CLOSE CTLSEQ.
+
+           MOVE WRK-JOB-NAME   TO CH-JOB-NAME.
+           MOVE WRK-ANO        TO CH-ANO-EXECUCAO.
+           MOVE WRK-MES        TO CH-MES-EXECUCAO.
+           MOVE WRK-DIA        TO CH-DIA-EXECUCAO.
+           MOVE CS-ULTIMA-SEQUENCIA TO CH-SEQUENCIA.
+
+           OPEN EXTEND CTLFILE.
+           WRITE CH-REGISTRO.
+           CLOSE CTLFILE.
+
+           DISPLAY 'RUN-CONTROL: JOB=' CH-JOB-NAME
+                   ' SEQ=' CH-SEQUENCIA.
            STOP RUN.
